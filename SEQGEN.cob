@@ -0,0 +1,45 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SEQGEN.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       LINKAGE SECTION.
+       01 LK-MODE    PIC X.
+       01 LK-START   PIC S9(4).
+       01 LK-STEP    PIC S9(4).
+       01 LK-LIMIT   PIC S9(4).
+       01 LK-CURRENT PIC S9(4).
+       01 LK-DONE    PIC X.
+
+       PROCEDURE DIVISION USING LK-MODE LK-START LK-STEP LK-LIMIT
+                                LK-CURRENT LK-DONE.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      *
+      * LK-MODE = 'I' starts a new sequence at LK-START; any other
+      * mode steps LK-CURRENT by LK-STEP. LK-DONE comes back 'Y' once
+      * the sequence has passed LK-LIMIT in the direction LK-STEP is
+      * moving (LK-LIMIT itself is still a valid value).
+      *
+           EVALUATE LK-MODE
+               WHEN 'I'
+                   MOVE LK-START TO LK-CURRENT
+               WHEN OTHER
+                   COMPUTE LK-CURRENT = LK-CURRENT + LK-STEP
+           END-EVALUATE.
+           IF LK-STEP >= 0
+               IF LK-CURRENT > LK-LIMIT
+                   MOVE 'Y' TO LK-DONE
+               ELSE
+                   MOVE 'N' TO LK-DONE
+               END-IF
+           ELSE
+               IF LK-CURRENT < LK-LIMIT
+                   MOVE 'Y' TO LK-DONE
+               ELSE
+                   MOVE 'N' TO LK-DONE
+               END-IF
+           END-IF.
+           GOBACK.
