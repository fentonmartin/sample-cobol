@@ -3,37 +3,243 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-NILAI ASSIGN TO "NILAIIN.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "LAPORAN.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           COPY AUDITSEL.
        DATA DIVISION.
        FILE SECTION.
+       FD BATCH-NILAI.
+       01 BATCH-RECORD.
+           02 BI-NIS   PIC 9(05).
+           02 FILLER   PIC X VALUE SPACE.
+           02 BI-NILAI PIC S999.
+
+       FD REPORT-FILE.
+       01 REPORT-RECORD PIC X(100).
+
+           COPY AUDITFD.
+
        WORKING-STORAGE SECTION.
        77 jum      pic 99.
+       77 ws-batch-count pic 99 value 0.
        77 n        pic 99.
        77 rata     pic +Z99.99.
        77 total    pic S999 value 0.
+       77 nilai-min pic S999 value 999.
+       77 nilai-max pic S999 value -999.
+       77 ws-mode     pic X value "I".
+           88 ws-mode-batch value "B", "b".
+       77 ws-batch-status pic X(02).
+       77 ws-rpt-status   pic X(02).
+       77 ws-tgl   pic 9(06).
+       77 ws-seq-mode    pic X.
+       77 ws-seq-start   pic S9(4).
+       77 ws-seq-step    pic S9(4).
+       77 ws-seq-limit   pic S9(4).
+       77 ws-seq-current pic S9(4).
+       77 ws-seq-done    pic X.
+       COPY AUDITWS.
+
        01 nilai-nilai.
-           02 nilai pic S999 OCCURS 10 TIMES.
+           02 nilai-entry OCCURS 40 TIMES.
+               03 nis-nilai pic 9(05).
+               03 nilai     pic S999.
+               03 huruf     pic X.
+
+       01 RPT-HEADER-LINE.
+           02 FILLER PIC X(19) VALUE "=== LAPORAN NILAI ".
+           02 RH-TGL PIC 9(06).
+           02 FILLER PIC X(75) VALUE SPACES.
+
+       01 RPT-DETAIL-LINE.
+           02 FILLER  PIC X(04) VALUE "NIS ".
+           02 RD-NIS  PIC 9(05).
+           02 FILLER  PIC X(08) VALUE " Nilai: ".
+           02 RD-NILAI PIC ---9.
+           02 FILLER  PIC X(08) VALUE " Huruf: ".
+           02 RD-HURUF PIC X.
+           02 FILLER  PIC X(70) VALUE SPACES.
+
+       01 RPT-SUMMARY-LINE.
+           02 FILLER  PIC X(08) VALUE "Total: ".
+           02 RS-TOTAL PIC ----9.
+           02 FILLER  PIC X(13) VALUE "  Rata-rata: ".
+           02 RS-RATA PIC +Z99.99.
+           02 FILLER  PIC X(14) VALUE "  Tertinggi: ".
+           02 RS-MAX  PIC ---9.
+           02 FILLER  PIC X(13) VALUE "  Terendah: ".
+           02 RS-MIN  PIC ---9.
+           02 FILLER  PIC X(25) VALUE SPACES.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "Masukkan jumlah data : "
-            ACCEPT jum.
-            PERFORM INPUT-NILAI
-               VARYING n FROM jum BY -1 UNTIL n < 1.
+            PERFORM INIT-NILAI.
+            DISPLAY "Mode (I)nteraktif / (B)atch : ".
+            ACCEPT ws-mode.
+            MOVE 0 TO jum.
+            PERFORM MINTA-JUMLAH UNTIL jum >= 1 AND jum <= 40.
+            IF ws-mode-batch
+                OPEN INPUT BATCH-NILAI
+                PERFORM AMBIL-BATCH
+                   VARYING n FROM 1 BY 1
+                   UNTIL n > jum OR WS-BATCH-STATUS = "10"
+                CLOSE BATCH-NILAI
+                IF ws-batch-count < jum
+                    DISPLAY "Hanya ", ws-batch-count,
+                            " baris ditemukan di berkas batch, "
+                            "jumlah data disesuaikan"
+                    MOVE ws-batch-count TO jum
+                END-IF
+            ELSE
+                PERFORM INPUT-NILAI
+                   VARYING n FROM jum BY -1 UNTIL n < 1
+            END-IF.
             PERFORM DISPLAY-NILAI
                VARYING n FROM jum BY -1 UNTIL n < 1.
             perform COMPUTE-NILAI.
-            STOP RUN.
-0000
+            PERFORM SIMPAN-LAPORAN.
+            MOVE "3-Kel-9-a" TO WS-AUDIT-PROGRAM.
+            PERFORM CATAT-AUDIT.
+            GOBACK.
+
+      *-----------------------
+      * RESET NILAI - MENU.cob memanggil program ini berulang kali
+      * dalam satu run unit, jadi total/min/max/batch-count dari
+      * pemanggilan sebelumnya tidak boleh ikut terbawa ke sini
+      *-----------------------
+       INIT-NILAI.
+            MOVE 0   TO total.
+            MOVE 999 TO nilai-min.
+            MOVE -999 TO nilai-max.
+            MOVE 0   TO ws-batch-count.
+
+       MINTA-JUMLAH.
+            DISPLAY "Masukkan jumlah data (1-40) : "
+            ACCEPT jum.
+            IF jum < 1 OR jum > 40
+                DISPLAY "Jumlah data harus antara 1 dan 40"
+            END-IF.
+
        INPUT-NILAI.
+            DISPLAY "NIS ke ", n, "   : ".
+            ACCEPT nis-nilai (n).
             DISPLAY "Nilai ke ", n, " : ".
             ACCEPT nilai (n).
             COMPUTE total = total + nilai (n).
             DISPLAY SPACE.
 
+       AMBIL-BATCH.
+            READ BATCH-NILAI
+                AT END DISPLAY "Data batch habis pada baris ", n
+                NOT AT END
+                    MOVE BI-NIS   TO nis-nilai (n)
+                    MOVE BI-NILAI TO nilai (n)
+                    COMPUTE total = total + nilai (n)
+                    ADD 1 TO ws-batch-count
+            END-READ.
+
        DISPLAY-NILAI.
-            DISPLAY "Nilai ke-", n," adalah " nilai (n).
-            COMPUTE rata = total / jum.
+            PERFORM TENTUKAN-HURUF.
+            DISPLAY "NIS ", nis-nilai (n), " - Nilai ke-", n,
+                    " adalah ", nilai (n), " (", huruf (n), ")".
+
+       TENTUKAN-HURUF.
+            EVALUATE TRUE
+                WHEN nilai (n) >= 85
+                    MOVE "A" TO huruf (n)
+                WHEN nilai (n) >= 70
+                    MOVE "B" TO huruf (n)
+                WHEN nilai (n) >= 55
+                    MOVE "C" TO huruf (n)
+                WHEN nilai (n) >= 40
+                    MOVE "D" TO huruf (n)
+                WHEN OTHER
+                    MOVE "E" TO huruf (n)
+            END-EVALUATE.
 
        COMPUTE-NILAI.
-            DISPLAY SPACE.
-            DISPLAY "Total nilai nya adalah ", total.
-            DISPLAY "Rata-rata nya adalah ", rata.
+            IF jum < 1
+                DISPLAY "Tidak ada data nilai untuk dihitung"
+                MOVE 0 TO rata
+                MOVE 0 TO nilai-max
+                MOVE 0 TO nilai-min
+            ELSE
+                COMPUTE rata = total / jum
+                MOVE 'I' TO ws-seq-mode
+                MOVE 1   TO ws-seq-start
+                MOVE 1   TO ws-seq-step
+                MOVE jum TO ws-seq-limit
+                CALL 'SEQGEN' USING ws-seq-mode, ws-seq-start,
+                                     ws-seq-step, ws-seq-limit,
+                                     ws-seq-current, ws-seq-done
+                PERFORM CARI-MIN-MAX UNTIL ws-seq-done = 'Y'
+                DISPLAY SPACE
+                DISPLAY "Total nilai nya adalah ", total
+                DISPLAY "Rata-rata nya adalah ", rata
+                DISPLAY "Nilai tertinggi adalah ", nilai-max
+                DISPLAY "Nilai terendah adalah ", nilai-min
+            END-IF.
+
+       CARI-MIN-MAX.
+            MOVE ws-seq-current TO n.
+            IF nilai (n) > nilai-max
+                MOVE nilai (n) TO nilai-max
+            END-IF.
+            IF nilai (n) < nilai-min
+                MOVE nilai (n) TO nilai-min
+            END-IF.
+            MOVE 'N' TO ws-seq-mode.
+            CALL 'SEQGEN' USING ws-seq-mode, ws-seq-start, ws-seq-step,
+                                 ws-seq-limit, ws-seq-current,
+                                 ws-seq-done.
+
+       SIMPAN-LAPORAN.
+            ACCEPT ws-tgl FROM DATE.
+            OPEN INPUT REPORT-FILE.
+            IF ws-rpt-status = "00"
+                CLOSE REPORT-FILE
+                OPEN EXTEND REPORT-FILE
+            ELSE
+                OPEN OUTPUT REPORT-FILE
+            END-IF.
+
+            MOVE ws-tgl TO RH-TGL.
+            MOVE RPT-HEADER-LINE TO REPORT-RECORD.
+            WRITE REPORT-RECORD.
+            IF ws-rpt-status NOT = "00"
+                DISPLAY "Gagal menulis laporan nilai, status ",
+                        ws-rpt-status
+                MOVE 1 TO RETURN-CODE
+            END-IF.
+
+            PERFORM TULIS-BARIS-NILAI
+               VARYING n FROM jum BY -1 UNTIL n < 1.
+
+            MOVE total     TO RS-TOTAL.
+            MOVE rata      TO RS-RATA.
+            MOVE nilai-max TO RS-MAX.
+            MOVE nilai-min TO RS-MIN.
+            MOVE RPT-SUMMARY-LINE TO REPORT-RECORD.
+            WRITE REPORT-RECORD.
+            IF ws-rpt-status NOT = "00"
+                DISPLAY "Gagal menulis laporan nilai, status ",
+                        ws-rpt-status
+                MOVE 1 TO RETURN-CODE
+            END-IF.
+
+            CLOSE REPORT-FILE.
+
+       TULIS-BARIS-NILAI.
+            PERFORM TENTUKAN-HURUF.
+            MOVE nis-nilai (n) TO RD-NIS.
+            MOVE nilai (n)     TO RD-NILAI.
+            MOVE huruf (n)     TO RD-HURUF.
+            MOVE RPT-DETAIL-LINE TO REPORT-RECORD.
+            WRITE REPORT-RECORD.
+
+       COPY AUDITLOG.
