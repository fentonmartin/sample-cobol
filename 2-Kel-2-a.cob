@@ -7,25 +7,198 @@
       *-----------------------
        INPUT-OUTPUT SECTION.
       *-----------------------
+       FILE-CONTROL.
+           COPY JURNALSEL.
+           SELECT RECEIPT-CTR ASSIGN TO "RECEIPT.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RC-STATUS.
+           COPY AUDITSEL.
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
       *-----------------------
+           COPY JURNALFD.
+
+       FD RECEIPT-CTR.
+       01 RC-RECORD.
+           02 RC-NO PIC 9(06).
+
+           COPY AUDITFD.
+
        WORKING-STORAGE SECTION.
-           77 kopi pic 99.
+      *-----------------------
+       01 ITEM-TABEL-DATA.
+           05 FILLER PIC X(16) VALUE "1KOPI LUWAK14000".
+           05 FILLER PIC X(16) VALUE "2CAPPUCCINO15000".
+           05 FILLER PIC X(16) VALUE "3ESPRESSO  12000".
+       01 ITEM-TABEL REDEFINES ITEM-TABEL-DATA.
+           05 ITEM-ENTRY OCCURS 3 TIMES.
+               10 ITEM-KODE  PIC X(01).
+               10 ITEM-NAMA  PIC X(10).
+               10 ITEM-HARGA PIC 9(05).
+
+           77 kopi pic 99 value 0.
            77 uang pic 9(5).
-           77 bayar pic 9.
+           77 bayar pic -9(6) value 0.
+           77 total-harga pic 9(6) value 0.
+           77 kode-input  pic X(01).
+           77 qty-input   pic 99.
+           77 ws-idx      pic 99 comp.
+           77 ws-found    pic X value "N".
+               88 item-ketemu value "Y".
+           77 receipt-no  pic 9(06) value 0.
+           77 ws-date     pic 9(06).
+           77 ws-time     pic 9(08).
+           77 ws-rc-status pic X(02).
+           77 ws-jr-status pic X(02).
+           COPY AUDITWS.
+
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        MAIN-PROCEDURE.
 
-            DISPLAY "KOPI LUWAK = $ 2.0".
-            DISPLAY "$1 = Rp. 14.000,00".
-            DISPLAY "Masukan jumlah kopi           : "
-            ACCEPT kopi.
-            DISPLAY "Masukkan uang pembayaran (Rp) : "
-            ACCEPT uang.
-            compute bayar = (uang/14000) - (kopi*2).
-            DISPLAY "Kembaliannya                  : $ "
-            DISPLAY bayar.
-            STOP RUN.
+            PERFORM INIT-TRANSAKSI.
+            PERFORM INIT-RECEIPT-NO.
+            PERFORM TAMPILKAN-MENU.
+            PERFORM AMBIL-PESANAN UNTIL KODE-INPUT = "0".
+            PERFORM TERIMA-PEMBAYARAN.
+            PERFORM CETAK-STRUK.
+            PERFORM SIMPAN-JURNAL.
+            PERFORM SIMPAN-RECEIPT-NO.
+            MOVE "2-Kel-9-a" TO WS-AUDIT-PROGRAM.
+            PERFORM CATAT-AUDIT.
+            GOBACK.
+
+      *-----------------------
+      * RESET TRANSAKSI - MENU.cob memanggil program ini berulang
+      * kali dalam satu run unit, jadi semua working-storage yang
+      * dibawa dari transaksi sebelumnya harus dikembalikan ke
+      * kondisi awal di sini sebelum pesanan baru diambil
+      *-----------------------
+       INIT-TRANSAKSI.
+            MOVE SPACE TO KODE-INPUT.
+            MOVE 0     TO KOPI.
+            MOVE 0     TO TOTAL-HARGA.
+            MOVE 0     TO UANG.
+            MOVE 0     TO BAYAR.
+
+      *-----------------------
+      * NOMOR STRUK - dibaca/diperbarui dari RECEIPT.txt
+      *-----------------------
+       INIT-RECEIPT-NO.
+            MOVE 0 TO RECEIPT-NO.
+            OPEN INPUT RECEIPT-CTR.
+            IF WS-RC-STATUS = "00"
+                READ RECEIPT-CTR INTO RC-RECORD
+                    AT END MOVE 0 TO RECEIPT-NO
+                    NOT AT END MOVE RC-NO TO RECEIPT-NO
+                END-READ
+                CLOSE RECEIPT-CTR
+            END-IF.
+            ADD 1 TO RECEIPT-NO.
+
+       SIMPAN-RECEIPT-NO.
+            MOVE RECEIPT-NO TO RC-NO.
+            OPEN OUTPUT RECEIPT-CTR.
+            WRITE RC-RECORD.
+            IF WS-RC-STATUS NOT = "00"
+                DISPLAY "Gagal menyimpan nomor struk, status ",
+                        WS-RC-STATUS
+                MOVE 1 TO RETURN-CODE
+            END-IF.
+            CLOSE RECEIPT-CTR.
+
+      *-----------------------
+      * MENU / PEMESANAN
+      *-----------------------
+       TAMPILKAN-MENU.
+            DISPLAY "=== DAFTAR MENU (struk no. ", RECEIPT-NO, ") ===".
+            PERFORM TAMPILKAN-ITEM
+                VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 3.
+
+       TAMPILKAN-ITEM.
+            DISPLAY ITEM-KODE (WS-IDX), ". ", ITEM-NAMA (WS-IDX),
+                    " = Rp ", ITEM-HARGA (WS-IDX).
+
+       AMBIL-PESANAN.
+            DISPLAY "Kode item (0 untuk selesai)   : ".
+            ACCEPT KODE-INPUT.
+            IF KODE-INPUT NOT = "0"
+                PERFORM CARI-ITEM
+                IF ITEM-KETEMU
+                    DISPLAY "Jumlah                        : "
+                    ACCEPT QTY-INPUT
+                    ADD QTY-INPUT TO KOPI
+                    COMPUTE TOTAL-HARGA = TOTAL-HARGA +
+                        (ITEM-HARGA (WS-IDX) * QTY-INPUT)
+                ELSE
+                    DISPLAY "Kode item tidak dikenal"
+                END-IF
+            END-IF.
+
+       CARI-ITEM.
+            MOVE "N" TO WS-FOUND.
+            MOVE 1 TO WS-IDX.
+            PERFORM UNTIL WS-IDX > 3 OR ITEM-KETEMU
+                IF ITEM-KODE (WS-IDX) = KODE-INPUT
+                    MOVE "Y" TO WS-FOUND
+                ELSE
+                    ADD 1 TO WS-IDX
+                END-IF
+            END-PERFORM.
+
+      *-----------------------
+      * PEMBAYARAN
+      *-----------------------
+       TERIMA-PEMBAYARAN.
+            DISPLAY "Total belanja                 : Rp ", TOTAL-HARGA.
+            PERFORM MINTA-UANG UNTIL UANG >= TOTAL-HARGA.
+            COMPUTE BAYAR = UANG - TOTAL-HARGA.
+
+       MINTA-UANG.
+            DISPLAY "Masukkan uang pembayaran (Rp) : ".
+            ACCEPT UANG.
+            IF UANG < TOTAL-HARGA
+                COMPUTE BAYAR = TOTAL-HARGA - UANG
+                DISPLAY "Pembayaran kurang, Rp ", BAYAR, " lagi"
+            END-IF.
+
+      *-----------------------
+      * STRUK / JURNAL PENJUALAN
+      *-----------------------
+       CETAK-STRUK.
+            DISPLAY "==============================".
+            DISPLAY "STRUK PEMBAYARAN".
+            DISPLAY "No. Struk   : ", RECEIPT-NO.
+            DISPLAY "Jumlah item : ", KOPI.
+            DISPLAY "Total       : Rp ", TOTAL-HARGA.
+            DISPLAY "Bayar       : Rp ", UANG.
+            DISPLAY "Kembalian   : Rp ", BAYAR.
+            DISPLAY "==============================".
+
+       SIMPAN-JURNAL.
+            ACCEPT WS-DATE FROM DATE.
+            ACCEPT WS-TIME FROM TIME.
+            MOVE SPACES       TO JURNAL-RECORD.
+            MOVE RECEIPT-NO   TO JR-RECEIPT-NO.
+            MOVE KOPI         TO JR-QTY.
+            MOVE UANG         TO JR-UANG.
+            MOVE BAYAR        TO JR-BAYAR.
+            MOVE WS-DATE      TO JR-DATE.
+            MOVE WS-TIME      TO JR-TIME.
+            OPEN INPUT SALES-JOURNAL.
+            IF WS-JR-STATUS = "00"
+                CLOSE SALES-JOURNAL
+                OPEN EXTEND SALES-JOURNAL
+            ELSE
+                OPEN OUTPUT SALES-JOURNAL
+            END-IF.
+            WRITE JURNAL-RECORD.
+            IF WS-JR-STATUS NOT = "00"
+                DISPLAY "Gagal menyimpan jurnal penjualan, status ",
+                        WS-JR-STATUS
+                MOVE 1 TO RETURN-CODE
+            END-IF.
+            CLOSE SALES-JOURNAL.
+
+           COPY AUDITLOG.
