@@ -0,0 +1,51 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01 WS-PILIHAN PIC X.
+           88 PILIH-KARTU       VALUE '1'.
+           88 PILIH-KALKULATOR  VALUE '2'.
+           88 PILIH-KASIR       VALUE '3'.
+           88 PILIH-NILAI       VALUE '4'.
+           88 PILIH-ROSTER      VALUE '5'.
+           88 PILIH-TUGAS       VALUE '6'.
+           88 PILIH-RECON       VALUE '7'.
+           88 PILIH-KELUAR      VALUE '0'.
+
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+           PERFORM TAMPILKAN-MENU UNTIL PILIH-KELUAR.
+           STOP RUN.
+
+       TAMPILKAN-MENU.
+           DISPLAY "=================================================="
+           DISPLAY "               MENU UTAMA - KEL SYSTEM             "
+           DISPLAY "=================================================="
+           DISPLAY "1. Kartu profil karyawan  (Kel-10-a)"
+           DISPLAY "2. Kalkulator             (Kel-10-b)"
+           DISPLAY "3. Kasir kedai kopi       (2-Kel-9-a)"
+           DISPLAY "4. Penilaian ujian        (3-Kel-9-a)"
+           DISPLAY "5. Roster siswa           (4-Kel-5-a)"
+           DISPLAY "6. Pencatat tugas         (4-Kel-5-b)"
+           DISPLAY "7. Rekonsiliasi laci      (RECON)"
+           DISPLAY "0. Keluar"
+           DISPLAY "Pilihan : "
+           ACCEPT WS-PILIHAN.
+           EVALUATE TRUE
+               WHEN PILIH-KARTU      CALL "Kel-10-a"
+               WHEN PILIH-KALKULATOR CALL "Kel-10-b"
+               WHEN PILIH-KASIR      CALL "2-Kel-9-a"
+               WHEN PILIH-NILAI      CALL "3-Kel-9-a"
+               WHEN PILIH-ROSTER     CALL "4-Kel-5-a"
+               WHEN PILIH-TUGAS      CALL "4-Kel-5-b"
+               WHEN PILIH-RECON      CALL "RECON"
+               WHEN PILIH-KELUAR     CONTINUE
+               WHEN OTHER            DISPLAY "Pilihan tidak dikenal"
+           END-EVALUATE.
