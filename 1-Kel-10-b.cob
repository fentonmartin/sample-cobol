@@ -3,7 +3,34 @@
 
        environment division.
 
+       input-output section.
+       file-control.
+           select calc-log assign to "CALCLOG.txt"
+               organization is line sequential
+               file status is ws-cl-status.
+           COPY AUDITSEL.
+
        data division.
+
+       file section.
+       fd calc-log.
+       01 calc-log-record.
+           02 cl-a  pic 99.
+           02 filler pic x value space.
+           02 cl-b  pic 99.
+           02 filler pic x value space.
+           02 cl-c1 pic 99.
+           02 filler pic x value space.
+           02 cl-c2 pic -999.
+           02 filler pic x value space.
+           02 cl-c3 pic 9999.
+           02 filler pic x value space.
+           02 cl-c4 pic 9999.99.
+           02 filler pic x value space.
+           02 cl-c5 pic 999999.
+
+           COPY AUDITFD.
+
            working-storage section.
            77 a pic 99.
            77 b pic 99.
@@ -12,8 +39,21 @@
            77 c3 pic 9999.
            77 c4 pic 9999.99.
            77 c5 pic 999999.
+           77 tambah-data pic x.
+               88 hitung-lagi value 'Y', 'y'.
+               88 selesai value 'T', 't'.
+           77 ws-cl-status pic x(02).
+           COPY AUDITWS.
 
        procedure division.
+           open input calc-log.
+           if ws-cl-status = "00"
+               close calc-log
+               open extend calc-log
+           else
+               open output calc-log
+           end-if.
+       MAIN-PROCEDURE.
            display "Masukan nilai A :".
            accept a.
 
@@ -29,8 +69,39 @@
            compute c3=a * b.
            display "A * B = ", c3.
 
-           compute c4=a / b.
-           display "A / B = ", c4.
+           if b = 0
+               move 0 to c4
+               display "A / B = tidak bisa dibagi dengan 0"
+           else
+               compute c4=a / b
+               display "A / B = ", c4
+           end-if.
+
+           compute c5=a **b
+               on size error
+                   move 0 to c5
+                   display "A ** B = result too large"
+               not on size error
+                   display "A ** B = ", c5
+           end-compute.
+
+           move spaces to calc-log-record.
+           move a to cl-a.
+           move b to cl-b.
+           move c1 to cl-c1.
+           move c2 to cl-c2.
+           move c3 to cl-c3.
+           move c4 to cl-c4.
+           move c5 to cl-c5.
+           write calc-log-record.
+
+           display "hitung lagi? Y/T".
+           accept tambah-data.
+           if hitung-lagi go to MAIN-PROCEDURE.
+
+           close calc-log.
+           move "Kel-10-b" to ws-audit-program.
+           perform catat-audit.
+           goback.
 
-           compute c5=a **b.
-           display "A ** B = ", c5.
+           COPY AUDITLOG.
