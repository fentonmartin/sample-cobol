@@ -0,0 +1,18 @@
+      *-----------------------
+      * shared sales journal -- file record, written by 2-Kel-9-a
+      * and read by RECON; keep both programs in sync with this
+      * one copy instead of two hand-maintained layouts
+      *-----------------------
+       FD SALES-JOURNAL.
+       01 JURNAL-RECORD.
+           02 JR-RECEIPT-NO PIC 9(06).
+           02 FILLER        PIC X VALUE SPACE.
+           02 JR-QTY        PIC 99.
+           02 FILLER        PIC X VALUE SPACE.
+           02 JR-UANG       PIC 9(06).
+           02 FILLER        PIC X VALUE SPACE.
+           02 JR-BAYAR      PIC S9(06).
+           02 FILLER        PIC X VALUE SPACE.
+           02 JR-DATE       PIC 9(06).
+           02 FILLER        PIC X VALUE SPACE.
+           02 JR-TIME       PIC 9(08).
