@@ -0,0 +1,19 @@
+      *-----------------------
+      * shared execution audit trail -- append one line and close;
+      * perform this last, right before STOP RUN/GOBACK, with
+      * WS-AUDIT-PROGRAM already set to this program's own name
+      *-----------------------
+       CATAT-AUDIT.
+           OPEN INPUT AUDIT-LOG.
+           IF WS-AUDIT-STATUS = '00'
+               CLOSE AUDIT-LOG
+               OPEN EXTEND AUDIT-LOG
+           ELSE
+               OPEN OUTPUT AUDIT-LOG
+           END-IF.
+           MOVE SPACES TO AUDIT-RECORD.
+           MOVE WS-AUDIT-PROGRAM TO AUDIT-PROGRAM.
+           ACCEPT AUDIT-DATE FROM DATE.
+           ACCEPT AUDIT-TIME FROM TIME.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-LOG.
