@@ -0,0 +1,6 @@
+      *-----------------------
+      * shared Y/T continue-prompt flag
+      *-----------------------
+       01 TAMBAH-DATA PIC X.
+           88 YA VALUE 'Y', 'y'.
+           88 TIDAK VALUE 'T', 't'.
