@@ -0,0 +1,6 @@
+      *-----------------------
+      * shared execution audit trail -- file select
+      *-----------------------
+           SELECT AUDIT-LOG ASSIGN TO "AUDIT.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
