@@ -0,0 +1,6 @@
+      *-----------------------
+      * shared sales journal -- file select
+      *-----------------------
+           SELECT SALES-JOURNAL ASSIGN TO "JURNAL.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JR-STATUS.
