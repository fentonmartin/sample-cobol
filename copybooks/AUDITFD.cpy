@@ -0,0 +1,10 @@
+      *-----------------------
+      * shared execution audit trail -- file record
+      *-----------------------
+       FD AUDIT-LOG.
+       01 AUDIT-RECORD.
+           05 AUDIT-PROGRAM PIC X(10).
+           05 FILLER        PIC X VALUE SPACE.
+           05 AUDIT-DATE    PIC 9(06).
+           05 FILLER        PIC X VALUE SPACE.
+           05 AUDIT-TIME    PIC 9(08).
