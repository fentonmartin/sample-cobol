@@ -0,0 +1,10 @@
+      *-----------------------
+      * shared continue/stop prompt; re-asks until the answer is a
+      * recognized Y/y or T/t
+      *-----------------------
+       TANYA-LANJUT.
+           DISPLAY "Lanjut? Y/T".
+           ACCEPT TAMBAH-DATA.
+           IF NOT YA AND NOT TIDAK
+               DISPLAY "Jawaban tidak dikenal, harus Y atau T"
+           END-IF.
