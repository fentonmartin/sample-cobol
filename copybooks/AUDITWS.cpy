@@ -0,0 +1,5 @@
+      *-----------------------
+      * shared execution audit trail -- working storage
+      *-----------------------
+       77 WS-AUDIT-STATUS  PIC X(02).
+       77 WS-AUDIT-PROGRAM PIC X(10).
