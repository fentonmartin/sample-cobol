@@ -4,52 +4,286 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT STUDENT ASSIGN TO 'DATA.txt'.
+           SELECT STUDENT ASSIGN TO 'DATA.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STUDENT-ID
+               FILE STATUS IS WS-FS.
+           SELECT CSV-FILE ASSIGN TO 'ROSTER.csv'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CKPT-FILE ASSIGN TO 'CKPT5A.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           COPY AUDITSEL.
 
        DATA DIVISION.
        FILE SECTION.
        FD STUDENT.
        01 STUDENT-FILE.
-           05 STUDENT-ID PIC Z9(3).
+           05 STUDENT-ID PIC 9(05).
            05 NAME PIC A(25).
       *-----------------------
+       FD CSV-FILE.
+       01 CSV-RECORD PIC X(40).
+      *-----------------------
+       FD CKPT-FILE.
+       01 CKPT-RECORD.
+           05 CKPT-STUDENT-ID PIC 9(05).
+           05 FILLER          PIC X VALUE SPACE.
+           05 CKPT-COUNT      PIC 9(05).
+      *-----------------------
+           COPY AUDITFD.
+
        WORKING-STORAGE SECTION.
        01 WS-STUDENT.
            05 WS-STUDENT-ID PIC 9(5).
            05 WS-NAME PIC A(25).
        01 WS-EOF PIC A(1).
-       01 TAMBAH-DATA PIC X.
-           88 YA VALUE 'Y', 'y'.
-           88 TIDAK VALUE 'T', 't'.
+           COPY TAMBAH.
+       77 WS-FS PIC X(02).
+       77 WS-COUNT PIC 9(05) VALUE 0.
+       77 WS-TODAY PIC 9(06).
+       77 WS-CKPT-STATUS   PIC X(02).
+       77 WS-CKPT-ID       PIC 9(05) VALUE 0.
+       77 WS-CKPT-TICK     PIC 9(03) VALUE 0.
+       77 WS-CKPT-INTERVAL PIC 9(03) VALUE 10.
+       01 WS-MENU PIC X.
+           88 MENU-TAMBAH  VALUE '1'.
+           88 MENU-CARI    VALUE '2'.
+           88 MENU-UBAH    VALUE '3'.
+           88 MENU-HAPUS   VALUE '4'.
+           88 MENU-LAPORAN VALUE '5'.
+           88 MENU-CSV     VALUE '6'.
+           88 MENU-KELUAR  VALUE '0'.
+           COPY AUDITWS.
       *-----------------------
        PROCEDURE DIVISION.
-       OPEN OUTPUT STUDENT.
        MAIN-PROCEDURE.
-           DISPLAY 'INPUT ID : '
-           ACCEPT STUDENT-ID.
-           DISPLAY 'NAMA     : '
-           ACCEPT NAME.
-           WRITE STUDENT-FILE.
-           DISPLAY 'Try again? :D'
-           ACCEPT TAMBAH-DATA
-           IF YA GO TO MAIN-PROCEDURE.
-               CLOSE STUDENT.
-           PERFORM HASIL.
+           MOVE SPACE TO WS-MENU.
+           PERFORM TAMPILKAN-MENU UNTIL MENU-KELUAR.
+           MOVE "4-Kel-5-a" TO WS-AUDIT-PROGRAM.
+           PERFORM CATAT-AUDIT.
+           GOBACK.
+
+       TAMPILKAN-MENU.
+           DISPLAY '1. Tambah data'.
+           DISPLAY '2. Cari data'.
+           DISPLAY '3. Ubah data'.
+           DISPLAY '4. Hapus data'.
+           DISPLAY '5. Cetak laporan'.
+           DISPLAY '6. Ekspor CSV'.
+           DISPLAY '0. Keluar'.
+           DISPLAY 'Pilihan : '.
+           ACCEPT WS-MENU.
+           EVALUATE TRUE
+               WHEN MENU-TAMBAH  PERFORM TAMBAH-DATA-ROUTINE
+               WHEN MENU-CARI    PERFORM CARI-DATA
+               WHEN MENU-UBAH    PERFORM UBAH-DATA
+               WHEN MENU-HAPUS   PERFORM HAPUS-DATA
+               WHEN MENU-LAPORAN PERFORM HASIL
+               WHEN MENU-CSV     PERFORM EKSPOR-CSV
+               WHEN MENU-KELUAR  CONTINUE
+               WHEN OTHER        DISPLAY 'Pilihan tidak dikenal'
+           END-EVALUATE.
+
+      *-----------------------
+      * TAMBAH DATA
+      *-----------------------
+       TAMBAH-DATA-ROUTINE.
+           MOVE SPACE TO TAMBAH-DATA.
+           PERFORM BUKA-UNTUK-TULIS.
+           PERFORM TAMBAH-SATU UNTIL TIDAK.
            CLOSE STUDENT.
-           STOP RUN.
 
+      *-----------------------
+      * BUKA-UNTUK-TULIS / BUKA-UNTUK-IO / BUKA-UNTUK-BACA - on a
+      * fresh install DATA.txt doesn't exist yet, so every paragraph
+      * that opens STUDENT falls back to creating it on status '35'
+      * instead of leaving it unopened for the READ/START that follows
+      *-----------------------
+       BUKA-UNTUK-TULIS.
+           OPEN I-O STUDENT.
+           IF WS-FS = '35'
+               OPEN OUTPUT STUDENT
+           END-IF.
+
+       BUKA-UNTUK-IO.
+           OPEN I-O STUDENT.
+           IF WS-FS = '35'
+               OPEN OUTPUT STUDENT
+               CLOSE STUDENT
+               OPEN I-O STUDENT
+           END-IF.
+
+       BUKA-UNTUK-BACA.
+           OPEN INPUT STUDENT.
+           IF WS-FS = '35'
+               OPEN OUTPUT STUDENT
+               CLOSE STUDENT
+               OPEN INPUT STUDENT
+           END-IF.
+
+       TAMBAH-SATU.
+           DISPLAY 'INPUT ID : '.
+           ACCEPT WS-STUDENT-ID.
+           DISPLAY 'NAMA     : '.
+           ACCEPT WS-NAME.
+           MOVE WS-STUDENT-ID TO STUDENT-ID.
+           MOVE WS-NAME       TO NAME.
+           WRITE STUDENT-FILE
+               INVALID KEY
+                   DISPLAY 'ID ', WS-STUDENT-ID,
+                           ' sudah terdaftar, ulangi'
+               NOT INVALID KEY
+                   DISPLAY 'Data tersimpan'
+           END-WRITE.
+           MOVE SPACE TO TAMBAH-DATA.
+           PERFORM TANYA-LANJUT UNTIL YA OR TIDAK.
+
+           COPY TANYALANJUT.
+
+      *-----------------------
+      * CARI / UBAH / HAPUS
+      *-----------------------
+       CARI-DATA.
+           DISPLAY 'ID yang dicari : '.
+           ACCEPT WS-STUDENT-ID.
+           MOVE WS-STUDENT-ID TO STUDENT-ID.
+           PERFORM BUKA-UNTUK-BACA.
+           READ STUDENT
+               INVALID KEY DISPLAY 'ID tidak ditemukan'
+               NOT INVALID KEY PERFORM DISPLAY-NAMA
+           END-READ.
+           CLOSE STUDENT.
+
+       UBAH-DATA.
+           DISPLAY 'ID yang diubah : '.
+           ACCEPT WS-STUDENT-ID.
+           MOVE WS-STUDENT-ID TO STUDENT-ID.
+           PERFORM BUKA-UNTUK-IO.
+           READ STUDENT
+               INVALID KEY DISPLAY 'ID tidak ditemukan'
+               NOT INVALID KEY
+                   DISPLAY 'Nama baru : '
+                   ACCEPT NAME
+                   REWRITE STUDENT-FILE
+                       INVALID KEY DISPLAY 'Gagal mengubah data'
+                   END-REWRITE
+           END-READ.
+           CLOSE STUDENT.
+
+       HAPUS-DATA.
+           DISPLAY 'ID yang dihapus : '.
+           ACCEPT WS-STUDENT-ID.
+           MOVE WS-STUDENT-ID TO STUDENT-ID.
+           PERFORM BUKA-UNTUK-IO.
+           READ STUDENT
+               INVALID KEY DISPLAY 'ID tidak ditemukan'
+               NOT INVALID KEY
+                   DELETE STUDENT
+                       INVALID KEY DISPLAY 'Gagal menghapus data'
+                   END-DELETE
+           END-READ.
+           CLOSE STUDENT.
+
+      *-----------------------
+      * LAPORAN / EKSPOR
+      *-----------------------
        HASIL.
-           DISPLAY '-'.
-
-       OPEN INPUT STUDENT.
-       DISPLAY '='.
-       PERFORM UNTIL WS-EOF='Y'
-           READ STUDENT INTO WS-STUDENT
-           AT END MOVE 'Y' TO WS-EOF
-           NOT AT END PERFORM DISPLAY-NAMA
-           DISPLAY '-'
-           END-READ
-       END-PERFORM.
+           ACCEPT WS-TODAY FROM DATE.
+           DISPLAY '=================================================='.
+           DISPLAY '                DAFTAR ROSTER SISWA               '.
+           DISPLAY '  Tanggal : ', WS-TODAY.
+           DISPLAY '=================================================='.
+           DISPLAY 'ID      NAMA'.
+           DISPLAY '--------------------------------------------------'.
+           MOVE 0 TO WS-CKPT-TICK.
+           PERFORM BACA-CHECKPOINT.
+           MOVE 'N' TO WS-EOF.
+           PERFORM BUKA-UNTUK-BACA.
+           IF WS-FS NOT = '00'
+               DISPLAY 'Gagal membuka DATA.txt, status ', WS-FS
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               IF WS-CKPT-ID NOT = 0
+                   MOVE WS-CKPT-ID TO STUDENT-ID
+                   START STUDENT KEY IS > STUDENT-ID
+                       INVALID KEY MOVE 'Y' TO WS-EOF
+                   END-START
+                   DISPLAY 'Melanjutkan dari checkpoint ID ', WS-CKPT-ID
+               END-IF
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ STUDENT NEXT INTO WS-STUDENT
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM DISPLAY-NAMA
+                       ADD 1 TO WS-COUNT
+                       PERFORM SIMPAN-CHECKPOINT
+                   END-READ
+               END-PERFORM
+               CLOSE STUDENT
+           END-IF.
+           PERFORM HAPUS-CHECKPOINT.
+           DISPLAY '=================================================='.
+           DISPLAY 'Jumlah siswa : ', WS-COUNT.
 
        DISPLAY-NAMA.
            DISPLAY STUDENT-ID, ' ', NAME.
+
+      *-----------------------
+      * CHECKPOINT / RESTART - HASIL resumes from the last
+      * student-id saved every WS-CKPT-INTERVAL records instead of
+      * rereading the whole roster if a prior run was interrupted
+      *-----------------------
+       BACA-CHECKPOINT.
+           MOVE 0 TO WS-CKPT-ID.
+           MOVE 0 TO WS-COUNT.
+           OPEN INPUT CKPT-FILE.
+           IF WS-CKPT-STATUS = '00'
+               READ CKPT-FILE INTO CKPT-RECORD
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE CKPT-STUDENT-ID TO WS-CKPT-ID
+                       MOVE CKPT-COUNT      TO WS-COUNT
+               END-READ
+               CLOSE CKPT-FILE
+           END-IF.
+
+       SIMPAN-CHECKPOINT.
+           ADD 1 TO WS-CKPT-TICK.
+           IF WS-CKPT-TICK >= WS-CKPT-INTERVAL
+               MOVE 0            TO WS-CKPT-TICK
+               MOVE STUDENT-ID   TO CKPT-STUDENT-ID
+               MOVE WS-COUNT     TO CKPT-COUNT
+               OPEN OUTPUT CKPT-FILE
+               WRITE CKPT-RECORD
+               CLOSE CKPT-FILE
+           END-IF.
+
+       HAPUS-CHECKPOINT.
+           OPEN OUTPUT CKPT-FILE.
+           CLOSE CKPT-FILE.
+
+       EKSPOR-CSV.
+           MOVE 'N' TO WS-EOF.
+           PERFORM BUKA-UNTUK-BACA.
+           OPEN OUTPUT CSV-FILE.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ STUDENT NEXT INTO WS-STUDENT
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END PERFORM TULIS-BARIS-CSV
+               END-READ
+           END-PERFORM.
+           CLOSE STUDENT.
+           CLOSE CSV-FILE.
+           DISPLAY 'Roster diekspor ke ROSTER.csv'.
+
+       TULIS-BARIS-CSV.
+           MOVE SPACES TO CSV-RECORD.
+           STRING WS-STUDENT-ID DELIMITED BY SIZE
+                  ','           DELIMITED BY SIZE
+                  WS-NAME       DELIMITED BY SPACE
+               INTO CSV-RECORD.
+           WRITE CSV-RECORD.
+
+       COPY AUDITLOG.
