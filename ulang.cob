@@ -13,21 +13,45 @@
        WORKING-STORAGE SECTION.
       *-----------------------
        77 n pic -99.
+       77 ws-start   pic S9(4).
+       77 ws-limit   pic S9(4).
+       77 ws-step    pic S9(4).
+       77 ws-mode    pic X.
+       77 ws-current pic S9(4).
+       77 ws-done    pic X.
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        MAIN-PROCEDURE.
       **
       * The main procedure of the program
       **
-            PERFORM ULANG
-               VARYING n FROM 1 BY 1 UNTIL n > 10.
-            PERFORM ULANG
-               VARYING n FROM 1 BY -1 UNTIL n < -10.
-            PERFORM ULANG
-               VARYING n FROM 1 BY 2 UNTIL n > 10.
-            PERFORM ULANG
-               VARYING n FROM 1 BY -2 UNTIL n < -10.
+            PERFORM MINTA-PARAMETER.
+            PERFORM JALANKAN-URUTAN.
+            PERFORM MINTA-PARAMETER.
+            PERFORM JALANKAN-URUTAN.
+            PERFORM MINTA-PARAMETER.
+            PERFORM JALANKAN-URUTAN.
+            PERFORM MINTA-PARAMETER.
+            PERFORM JALANKAN-URUTAN.
             STOP RUN.
 
+       MINTA-PARAMETER.
+            DISPLAY "Nilai awal  : ".
+            ACCEPT WS-START.
+            DISPLAY "Nilai akhir : ".
+            ACCEPT WS-LIMIT.
+            DISPLAY "Langkah     : ".
+            ACCEPT WS-STEP.
+
+       JALANKAN-URUTAN.
+            MOVE 'I' TO WS-MODE.
+            CALL 'SEQGEN' USING WS-MODE WS-START WS-STEP WS-LIMIT
+                                 WS-CURRENT WS-DONE.
+            PERFORM ULANG UNTIL WS-DONE = 'Y'.
+
        ULANG.
-           display n.
+            MOVE WS-CURRENT TO n.
+            display n.
+            MOVE 'N' TO WS-MODE.
+            CALL 'SEQGEN' USING WS-MODE WS-START WS-STEP WS-LIMIT
+                                 WS-CURRENT WS-DONE.
