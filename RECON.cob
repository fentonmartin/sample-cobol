@@ -0,0 +1,172 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECON.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           COPY JURNALSEL.
+           SELECT RECON-REPORT ASSIGN TO "RECON.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           COPY AUDITSEL.
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+           COPY JURNALFD.
+
+       FD RECON-REPORT.
+       01 RECON-RECORD PIC X(100).
+
+           COPY AUDITFD.
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       77 ws-jr-status   pic X(02).
+       77 ws-rpt-status  pic X(02).
+       77 ws-tgl         pic 9(06).
+       77 tx-count       pic 9(06) value 0.
+       77 total-qty      pic 9(06) value 0.
+       77 total-uang     pic 9(08) value 0.
+       77 total-bayar    pic S9(08) value 0.
+       77 expected-cash  pic S9(08) value 0.
+       77 drawer-count   pic S9(08) value 0.
+       77 variance       pic S9(08) value 0.
+       77 ws-found       pic X value "N".
+           88 jurnal-ketemu value "Y".
+       COPY AUDITWS.
+
+       01 RECON-HEADER-LINE.
+           02 FILLER    PIC X(25) VALUE "=== REKONSILIASI LACI - ".
+           02 RH-TGL    PIC 9(06).
+           02 FILLER    PIC X(69) VALUE SPACES.
+
+       01 RECON-DETAIL-LINE.
+           02 FILLER    PIC X(18) VALUE "Jumlah transaksi: ".
+           02 RD-COUNT  PIC ZZZZZ9.
+           02 FILLER    PIC X(17) VALUE "  Total tunai: Rp".
+           02 RD-UANG   PIC -(7)9.
+           02 FILLER    PIC X(49) VALUE SPACES.
+
+       01 RECON-SUMMARY-LINE.
+           02 FILLER    PIC X(18) VALUE "Kas seharusnya: Rp".
+           02 RS-EXPECT PIC -(7)9.
+           02 FILLER    PIC X(17) VALUE "  Kas di laci: Rp".
+           02 RS-DRAWER PIC -(7)9.
+           02 FILLER    PIC X(13) VALUE "  Selisih: Rp".
+           02 RS-VAR    PIC -(7)9.
+           02 FILLER    PIC X(22) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+            PERFORM INIT-REKONSILIASI.
+            ACCEPT ws-tgl FROM DATE.
+            PERFORM BACA-JURNAL-HARI-INI.
+            COMPUTE expected-cash = total-uang - total-bayar.
+            PERFORM MINTA-HITUNG-LACI.
+            COMPUTE variance = drawer-count - expected-cash.
+            PERFORM TAMPILKAN-REKONSILIASI.
+            PERFORM SIMPAN-REKONSILIASI.
+            MOVE "RECON" TO WS-AUDIT-PROGRAM.
+            PERFORM CATAT-AUDIT.
+            GOBACK.
+
+      *-----------------------
+      * RESET REKONSILIASI - MENU.cob memanggil program ini berulang
+      * kali dalam satu run unit, jadi total-total hari sebelumnya
+      * tidak boleh ikut terbawa ke hitungan berikutnya
+      *-----------------------
+       INIT-REKONSILIASI.
+            MOVE 0 TO tx-count.
+            MOVE 0 TO total-qty.
+            MOVE 0 TO total-uang.
+            MOVE 0 TO total-bayar.
+
+      *-----------------------
+      * BACA JURNAL PENJUALAN HARI INI
+      *-----------------------
+       BACA-JURNAL-HARI-INI.
+            OPEN INPUT SALES-JOURNAL.
+            IF WS-JR-STATUS = "00"
+                PERFORM AMBIL-BARIS-JURNAL UNTIL WS-JR-STATUS = "10"
+                CLOSE SALES-JOURNAL
+            ELSE
+                DISPLAY "Jurnal penjualan (JURNAL.txt) belum ada"
+            END-IF.
+
+       AMBIL-BARIS-JURNAL.
+            READ SALES-JOURNAL INTO JURNAL-RECORD
+                AT END CONTINUE
+                NOT AT END
+                    IF JR-DATE = ws-tgl
+                        ADD 1          TO tx-count
+                        ADD JR-QTY     TO total-qty
+                        ADD JR-UANG    TO total-uang
+                        ADD JR-BAYAR   TO total-bayar
+                    END-IF
+            END-READ.
+
+      *-----------------------
+      * HITUNG FISIK LACI
+      *-----------------------
+       MINTA-HITUNG-LACI.
+            DISPLAY "Jumlah uang fisik di laci (Rp) : ".
+            ACCEPT drawer-count.
+
+      *-----------------------
+      * LAPORAN REKONSILIASI
+      *-----------------------
+       TAMPILKAN-REKONSILIASI.
+            DISPLAY "==============================".
+            DISPLAY "REKONSILIASI LACI KASIR - ", ws-tgl.
+            DISPLAY "Jumlah transaksi   : ", tx-count.
+            DISPLAY "Total item terjual : ", total-qty.
+            DISPLAY "Total tunai masuk  : Rp ", total-uang.
+            DISPLAY "Total kembalian    : Rp ", total-bayar.
+            DISPLAY "Kas seharusnya     : Rp ", expected-cash.
+            DISPLAY "Kas di laci        : Rp ", drawer-count.
+            IF variance = 0
+                DISPLAY "Selisih            : Rp ", variance,
+                        " (SESUAI)"
+            ELSE
+                IF variance > 0
+                    DISPLAY "Selisih            : Rp ", variance,
+                            " (LEBIH)"
+                ELSE
+                    DISPLAY "Selisih            : Rp ", variance,
+                            " (KURANG)"
+                END-IF
+            END-IF.
+            DISPLAY "==============================".
+
+       SIMPAN-REKONSILIASI.
+            OPEN INPUT RECON-REPORT.
+            IF WS-RPT-STATUS = "00"
+                CLOSE RECON-REPORT
+                OPEN EXTEND RECON-REPORT
+            ELSE
+                OPEN OUTPUT RECON-REPORT
+            END-IF.
+
+            MOVE ws-tgl TO RH-TGL.
+            MOVE RECON-HEADER-LINE TO RECON-RECORD.
+            WRITE RECON-RECORD.
+
+            MOVE tx-count   TO RD-COUNT.
+            MOVE total-uang TO RD-UANG.
+            MOVE RECON-DETAIL-LINE TO RECON-RECORD.
+            WRITE RECON-RECORD.
+
+            MOVE expected-cash TO RS-EXPECT.
+            MOVE drawer-count  TO RS-DRAWER.
+            MOVE variance      TO RS-VAR.
+            MOVE RECON-SUMMARY-LINE TO RECON-RECORD.
+            WRITE RECON-RECORD.
+
+            CLOSE RECON-REPORT.
+
+           COPY AUDITLOG.
