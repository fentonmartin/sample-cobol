@@ -1,11 +1,22 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. 4-Kel-5-a.
+       PROGRAM-ID. 4-Kel-5-b.
        ENVIRONMENT DIVISION.
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT STUDENT ASSIGN TO 'TUGAS.txt'
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS.
+           SELECT SORT-WORK ASSIGN TO 'SORTWORK.tmp'.
+           SELECT SORTED-STUDENT ASSIGN TO 'TUGAS_SORTED.tmp'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CKPT-FILE ASSIGN TO 'CKPT5B.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT SEQ-CTR ASSIGN TO 'TASKSEQ.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SEQ-STATUS.
+           COPY AUDITSEL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -14,49 +25,292 @@
            05 TODAY PIC 99/99/99.
            05 TUGAS PIC A(25).
            05 DEAD PIC 99/99/99.
+           05 DEAD-CHARS REDEFINES DEAD PIC X(08).
+           05 TASK-STUDENT-ID PIC 9(05).
+           05 DEAD-HARINUM PIC 9(06).
+           05 TASK-SEQ-NO PIC 9(07).
+
+       SD SORT-WORK.
+       01 SORT-RECORD.
+           05 SD-TODAY PIC 99/99/99.
+           05 SD-TUGAS PIC A(25).
+           05 SD-DEAD PIC 99/99/99.
+           05 SD-TASK-STUDENT-ID PIC 9(05).
+           05 SD-DEAD-HARINUM PIC 9(06).
+           05 SD-TASK-SEQ-NO PIC 9(07).
+
+       FD SORTED-STUDENT.
+       01 SORTED-RECORD.
+           05 ST-TODAY PIC 99/99/99.
+           05 ST-TUGAS PIC A(25).
+           05 ST-DEAD PIC 99/99/99.
+           05 ST-TASK-STUDENT-ID PIC 9(05).
+           05 ST-DEAD-HARINUM PIC 9(06).
+           05 ST-TASK-SEQ-NO PIC 9(07).
+
+       FD CKPT-FILE.
+       01 CKPT-RECORD.
+           05 CKPT-DEAD-HARINUM   PIC 9(06).
+           05 FILLER              PIC X VALUE SPACE.
+           05 CKPT-TASK-STUDENT-ID PIC 9(05).
+           05 FILLER              PIC X VALUE SPACE.
+           05 CKPT-COUNT          PIC 9(05).
+           05 FILLER              PIC X VALUE SPACE.
+           05 CKPT-DUE-COUNT      PIC 9(05).
+           05 FILLER              PIC X VALUE SPACE.
+           05 CKPT-TASK-SEQ-NO    PIC 9(07).
+
+       FD SEQ-CTR.
+       01 SEQ-RECORD.
+           05 SEQ-NO PIC 9(07).
+
+           COPY AUDITFD.
       *-----------------------
        WORKING-STORAGE SECTION.
        01 WS-STUDENT.
            05 WS-TODAY PIC 99/99/99.
            05 WS-TUGAS PIC A(25).
            05 WS-DEAD PIC 99/99/99.
+           05 WS-TASK-STUDENT-ID PIC 9(05).
+           05 WS-DEAD-HARINUM PIC 9(06).
+           05 WS-TASK-SEQ-NO PIC 9(07).
        01 WS-EOF PIC A(1).
-       01 TAMBAH-DATA PIC X.
-           88 YA VALUE 'Y', 'y'.
-           88 TIDAK VALUE 'T', 't'.
+           COPY TAMBAH.
+       77 WS-FS PIC X(02).
+       77 WS-COUNT PIC 9(05) VALUE 0.
+       77 WS-DUE-N PIC 999 VALUE 7.
+       77 WS-DUE-COUNT PIC 9(05) VALUE 0.
+
+       77 WS-CALC-DD PIC 99.
+       77 WS-CALC-MM PIC 99.
+       77 WS-CALC-YY PIC 99.
+       77 WS-CALC-HARINUM PIC 9(06).
+
+       01 WS-SYSDATE PIC 9(06).
+       01 WS-SYSDATE-R REDEFINES WS-SYSDATE.
+           05 WS-SYS-YY PIC 99.
+           05 WS-SYS-MM PIC 99.
+           05 WS-SYS-DD PIC 99.
+       77 WS-SYS-HARINUM PIC 9(06).
+       77 WS-CKPT-STATUS   PIC X(02).
+       77 WS-CKPT-HARINUM  PIC 9(06) VALUE 0.
+       77 WS-CKPT-TASK-ID  PIC 9(05) VALUE 0.
+       77 WS-CKPT-SEQ-NO   PIC 9(07) VALUE 0.
+       77 WS-CKPT-RESUMING PIC A(1) VALUE 'N'.
+       77 WS-CKPT-TICK     PIC 9(03) VALUE 0.
+       77 WS-CKPT-INTERVAL PIC 9(03) VALUE 10.
+       77 WS-SEQ-STATUS    PIC X(02).
+       77 WS-NEXT-SEQ      PIC 9(07) VALUE 0.
+       COPY AUDITWS.
       *-----------------------
        PROCEDURE DIVISION.
-       OPEN OUTPUT STUDENT.
        MAIN-PROCEDURE.
-           DISPLAY 'DATE     : '
+           MOVE SPACE TO TAMBAH-DATA.
+           PERFORM BUKA-UNTUK-TULIS.
+           PERFORM INIT-SEQ-CTR.
+           PERFORM TAMBAH-SATU UNTIL TIDAK.
+           CLOSE STUDENT.
+           PERFORM SIMPAN-SEQ-CTR.
+           PERFORM HASIL.
+           MOVE "4-Kel-5-b" TO WS-AUDIT-PROGRAM.
+           PERFORM CATAT-AUDIT.
+           GOBACK.
+
+       BUKA-UNTUK-TULIS.
+           OPEN EXTEND STUDENT.
+           IF WS-FS = '35'
+               OPEN OUTPUT STUDENT
+           END-IF.
+
+      *-----------------------
+      * NOMOR URUT TUGAS - a globally unique, ever-increasing sequence
+      * number persisted in TASKSEQ.txt, read once per run and
+      * incremented for each task written.  This is what the sort and
+      * the checkpoint logic use as a genuine unique key, since
+      * TASK-STUDENT-ID/DEAD-HARINUM alone can repeat across rows.
+      *-----------------------
+       INIT-SEQ-CTR.
+           MOVE 0 TO WS-NEXT-SEQ.
+           OPEN INPUT SEQ-CTR.
+           IF WS-SEQ-STATUS = '00'
+               READ SEQ-CTR INTO SEQ-RECORD
+                   AT END MOVE 0 TO WS-NEXT-SEQ
+                   NOT AT END MOVE SEQ-NO TO WS-NEXT-SEQ
+               END-READ
+               CLOSE SEQ-CTR
+           END-IF.
+
+       SIMPAN-SEQ-CTR.
+           MOVE WS-NEXT-SEQ TO SEQ-NO.
+           OPEN OUTPUT SEQ-CTR.
+           WRITE SEQ-RECORD.
+           CLOSE SEQ-CTR.
+
+       TAMBAH-SATU.
+           DISPLAY 'ID SISWA : '.
+           ACCEPT TASK-STUDENT-ID.
+           DISPLAY 'DATE     : '.
            ACCEPT TODAY.
-           DISPLAY 'TUGAS     : '
+           DISPLAY 'TUGAS     : '.
            ACCEPT TUGAS.
-           DISPLAY 'DEADLINE : '
+           DISPLAY 'DEADLINE : '.
            ACCEPT DEAD.
+           MOVE DEAD-CHARS (1:2) TO WS-CALC-DD.
+           MOVE DEAD-CHARS (4:2) TO WS-CALC-MM.
+           MOVE DEAD-CHARS (7:2) TO WS-CALC-YY.
+           PERFORM HITUNG-HARI.
+           MOVE WS-CALC-HARINUM TO DEAD-HARINUM.
+           ADD 1 TO WS-NEXT-SEQ.
+           MOVE WS-NEXT-SEQ TO TASK-SEQ-NO.
            WRITE STUDENT-FILE.
-           DISPLAY 'Try again? :D'
-           ACCEPT TAMBAH-DATA
-           IF YA GO TO MAIN-PROCEDURE.
-               CLOSE STUDENT.
-           PERFORM HASIL.
-           CLOSE STUDENT.
-           STOP RUN.
+           IF WS-FS NOT = '00'
+               DISPLAY 'Gagal menyimpan tugas, status ', WS-FS
+               MOVE 1 TO RETURN-CODE
+           END-IF.
+           MOVE SPACE TO TAMBAH-DATA.
+           PERFORM TANYA-LANJUT UNTIL YA OR TIDAK.
+
+           COPY TANYALANJUT.
+
+       HITUNG-HARI.
+           COMPUTE WS-CALC-HARINUM =
+               (WS-CALC-YY * 360) + (WS-CALC-MM * 30) + WS-CALC-DD.
 
        HASIL.
+           SORT SORT-WORK
+               ON ASCENDING KEY SD-DEAD-HARINUM
+               ON ASCENDING KEY SD-TASK-SEQ-NO
+               USING STUDENT
+               GIVING SORTED-STUDENT.
+
+           ACCEPT WS-SYSDATE FROM DATE.
+           MOVE WS-SYS-YY TO WS-CALC-YY.
+           MOVE WS-SYS-MM TO WS-CALC-MM.
+           MOVE WS-SYS-DD TO WS-CALC-DD.
+           PERFORM HITUNG-HARI.
+           MOVE WS-CALC-HARINUM TO WS-SYS-HARINUM.
+
            DISPLAY '=================================================='.
            DISPLAY 'DATE     TUGAS                     DEADLINE      '.
            DISPLAY '=================================================='.
 
-       OPEN INPUT STUDENT.
-       DISPLAY ''.
-       PERFORM UNTIL WS-EOF='Y'
-           READ STUDENT INTO WS-STUDENT
-           AT END MOVE 'Y' TO WS-EOF
-           NOT AT END PERFORM DISPLAY-TUGAS
-           DISPLAY '-'
-           END-READ
-       END-PERFORM.
+           MOVE 0 TO WS-CKPT-TICK.
+           PERFORM BACA-CHECKPOINT.
+           MOVE 'N' TO WS-EOF.
+           OPEN INPUT SORTED-STUDENT.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ SORTED-STUDENT INTO WS-STUDENT
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   IF WS-CKPT-RESUMING = 'Y'
+                       PERFORM LEWATI-SAMPAI-CHECKPOINT
+                   ELSE
+                       PERFORM PROSES-TUGAS
+                   END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE SORTED-STUDENT.
+           PERFORM HAPUS-CHECKPOINT.
+
+           DISPLAY '=================================================='.
+           DISPLAY 'Jumlah tugas               : ', WS-COUNT.
+           DISPLAY 'Jatuh tempo <= ', WS-DUE-N, ' hari lagi : ',
+                   WS-DUE-COUNT.
 
        DISPLAY-TUGAS.
-           DISPLAY TODAY, ' ', TUGAS, ' ', DEAD.
+           IF WS-DEAD-HARINUM < WS-SYS-HARINUM
+               DISPLAY WS-TASK-STUDENT-ID, ' ', WS-TODAY, ' ', WS-TUGAS,
+                       ' ', WS-DEAD, ' *** TERLAMBAT ***'
+           ELSE
+               DISPLAY WS-TASK-STUDENT-ID, ' ', WS-TODAY, ' ', WS-TUGAS,
+                       ' ', WS-DEAD
+           END-IF.
+
+       PROSES-TUGAS.
+           PERFORM DISPLAY-TUGAS.
+           ADD 1 TO WS-COUNT.
+           IF WS-DEAD-HARINUM >= WS-SYS-HARINUM AND
+              WS-DEAD-HARINUM - WS-SYS-HARINUM <= WS-DUE-N
+               ADD 1 TO WS-DUE-COUNT
+           END-IF.
+           PERFORM SIMPAN-CHECKPOINT.
+
+      *-----------------------
+      * CHECKPOINT / RESTART - HASIL resumes just past the last
+      * checkpointed task saved every WS-CKPT-INTERVAL records instead
+      * of reprinting the whole sorted report if a prior run was
+      * interrupted.  SORTED-STUDENT has no keyed access, so records
+      * up to and including the checkpointed one are simply read and
+      * discarded instead of being repositioned to.
+      *
+      * Matching on WS-TASK-SEQ-NO alone isn't safe here: the sort key
+      * is DEAD-HARINUM first, TASK-SEQ-NO only as a tiebreaker, so a
+      * task added between the interrupted and resumed run can land
+      * *before* the checkpointed row once everything is re-sorted,
+      * and a plain equality test would discard it as if already
+      * shown.  TASK-SEQ-NO is assigned from the same ever-increasing
+      * counter every run draws from, though, so any row created after
+      * the checkpoint was saved is guaranteed a seq number greater
+      * than WS-CKPT-SEQ-NO no matter where it now sorts; a row is
+      * only safe to discard as already-processed if it both existed
+      * at checkpoint time (TASK-SEQ-NO not past WS-CKPT-SEQ-NO) and
+      * sorted at or before the checkpointed row (DEAD-HARINUM not
+      * past WS-CKPT-HARINUM, or equal with TASK-SEQ-NO not past it
+      * either, which the first test already covers for that case).
+      *
+      * Because an inserted row can also land *after* the checkpoint's
+      * new position, an old still-unprocessed row can follow it in
+      * the re-sorted stream -- so this test has to run against every
+      * row for the rest of the pass, not just until the first row
+      * that needs showing.  WS-CKPT-RESUMING is only ever cleared by
+      * HAPUS-CHECKPOINT at the end of a complete pass, never here.
+      *-----------------------
+       LEWATI-SAMPAI-CHECKPOINT.
+           IF WS-TASK-SEQ-NO > WS-CKPT-SEQ-NO OR
+              WS-DEAD-HARINUM > WS-CKPT-HARINUM
+               PERFORM PROSES-TUGAS
+           END-IF.
+
+       BACA-CHECKPOINT.
+           MOVE 0   TO WS-CKPT-HARINUM.
+           MOVE 0   TO WS-CKPT-TASK-ID.
+           MOVE 0   TO WS-CKPT-SEQ-NO.
+           MOVE 0   TO WS-COUNT.
+           MOVE 0   TO WS-DUE-COUNT.
+           MOVE 'N' TO WS-CKPT-RESUMING.
+           OPEN INPUT CKPT-FILE.
+           IF WS-CKPT-STATUS = '00'
+               READ CKPT-FILE INTO CKPT-RECORD
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE CKPT-DEAD-HARINUM     TO WS-CKPT-HARINUM
+                       MOVE CKPT-TASK-STUDENT-ID  TO WS-CKPT-TASK-ID
+                       MOVE CKPT-TASK-SEQ-NO      TO WS-CKPT-SEQ-NO
+                       MOVE CKPT-COUNT            TO WS-COUNT
+                       MOVE CKPT-DUE-COUNT        TO WS-DUE-COUNT
+                       MOVE 'Y'                   TO WS-CKPT-RESUMING
+                       DISPLAY 'Melanjutkan dari checkpoint tugas urut ',
+                               WS-CKPT-SEQ-NO
+               END-READ
+               CLOSE CKPT-FILE
+           END-IF.
+
+       SIMPAN-CHECKPOINT.
+           ADD 1 TO WS-CKPT-TICK.
+           IF WS-CKPT-TICK >= WS-CKPT-INTERVAL
+               MOVE 0                     TO WS-CKPT-TICK
+               MOVE WS-DEAD-HARINUM       TO CKPT-DEAD-HARINUM
+               MOVE WS-TASK-STUDENT-ID    TO CKPT-TASK-STUDENT-ID
+               MOVE WS-TASK-SEQ-NO        TO CKPT-TASK-SEQ-NO
+               MOVE WS-COUNT              TO CKPT-COUNT
+               MOVE WS-DUE-COUNT          TO CKPT-DUE-COUNT
+               OPEN OUTPUT CKPT-FILE
+               WRITE CKPT-RECORD
+               CLOSE CKPT-FILE
+           END-IF.
+
+       HAPUS-CHECKPOINT.
+           OPEN OUTPUT CKPT-FILE.
+           CLOSE CKPT-FILE.
+
+       COPY AUDITLOG.
