@@ -3,24 +3,79 @@
 
        environment division.
 
+       input-output section.
+       file-control.
+           select employee-file assign to "EMPLOYEE.txt"
+               organization is line sequential
+               file status is ws-ef-status.
+           COPY AUDITSEL.
+
        data division.
 
+       file section.
+       fd employee-file.
+       01 employee-record.
+           02 er-nama  pic x(15).
+           02 er-kerja pic x(15).
+           02 er-motto pic x(30).
+
+           COPY AUDITFD.
+
        working-storage section.
-           77 nama pic x(15).
-           77 kerja pic x(15).
-           77 motto pic x(30).
+           77 nama pic x(15) value spaces.
+           77 kerja pic x(15) value spaces.
+           77 motto pic x(30) value spaces.
+           77 ws-ef-status pic x(02).
+           COPY AUDITWS.
 
        procedure division.
+           move spaces to nama.
+           move spaces to kerja.
+           move spaces to motto.
+
+           open input employee-file.
+           if ws-ef-status = "00"
+               close employee-file
+               open extend employee-file
+           else
+               open output employee-file
+           end-if.
+
+           perform get-nama until nama not = spaces.
+           perform get-kerja until kerja not = spaces.
+           perform get-motto until motto not = spaces.
+
+           move spaces to employee-record.
+           move nama  to er-nama.
+           move kerja to er-kerja.
+           move motto to er-motto.
+           write employee-record.
+           if ws-ef-status not = "00"
+               display "Gagal menyimpan data karyawan, status "
+                   ws-ef-status
+           end-if.
+
+           close employee-file.
+
+           display "".
+
+           display "Nama anda adalah ", nama.
+           display "Pekerjaan anda adalah ", kerja.
+           display "Motto hidup anda adalah ", motto.
+           move "Kel-10-a" to ws-audit-program.
+           perform catat-audit.
+           goback.
+
+       get-nama.
            display "Nama anda        : ".
            accept nama.
+
+       get-kerja.
            display "Pekerjaan anda   : ".
            accept kerja.
+
+       get-motto.
            display "Motto hidup anda : ".
            accept motto.
 
-           display "".
-
-           display "Nama anda adalah ", nama.
-           display "Pekerjaan anda adalah ", kerja.
-           display "Motto hidup anda adalah ", motto.
-           stop run.
+           COPY AUDITLOG.
